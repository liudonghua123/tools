@@ -0,0 +1,7 @@
+      *> LOOPPARM control-card layout for LOOPS. Unchanged from the
+      *> original req006 offsets.
+       01  PARM-REC.
+           05  PARM-MAX-ICOUNT        PIC 9(2).
+           05  PARM-TIMES-COUNT       PIC 9(2).
+           05  PARM-RUN-ID            PIC X(8).
+           05  PARM-OPERATOR-ID       PIC X(8).
