@@ -0,0 +1,6 @@
+      *> PRIMPARM control-card layout for PRIMES. Unchanged from the
+      *> original req008 offsets.
+       01  PARM-REC.
+           05  PARM-MAX-NUM           PIC 9(6).
+           05  PARM-RUN-ID            PIC X(8).
+           05  PARM-OPERATOR-ID       PIC X(8).
