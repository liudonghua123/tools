@@ -0,0 +1,6 @@
+      *> ARITPARM control-card layout for ARITHMETIC, introduced by
+      *> req022.
+       01  PARM-REC.
+           05  PARM-ARITH-MULTIPLIER  PIC 9(2).
+           05  PARM-RUN-ID            PIC X(8).
+           05  PARM-OPERATOR-ID       PIC X(8).
