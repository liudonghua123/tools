@@ -0,0 +1,7 @@
+      *> Common batch job header, stamped onto each program's console
+      *> report output so a run can be traced back to who/when produced
+      *> it when reconciling a day's batch.
+       01  JOB-HEADER.
+           05  JOBHDR-RUN-DATE        PIC 9(8).
+           05  JOBHDR-RUN-ID          PIC X(8).
+           05  JOBHDR-OPERATOR-ID     PIC X(8).
