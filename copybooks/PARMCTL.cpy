@@ -0,0 +1,6 @@
+      *> CTLFPARM control-card layout for CTLFLOW, introduced by
+      *> req022.
+       01  PARM-REC.
+           05  PARM-PASS-THRESHOLD    PIC 9(3).
+           05  PARM-RUN-ID            PIC X(8).
+           05  PARM-OPERATOR-ID       PIC X(8).
