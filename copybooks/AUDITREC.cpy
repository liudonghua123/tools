@@ -0,0 +1,11 @@
+      *> Linkage record for the shared AUDITLOG subroutine. Each of the
+      *> five batch programs CALLs AUDITLOG at start and end, passing
+      *> its own program name, the event being logged, and (on END) a
+      *> records-processed count, so operations has a durable log to
+      *> check instead of digging through job-log console output.
+       01  AUDIT-PARMS.
+           05  AUDIT-PROGRAM-NAME     PIC X(12).
+           05  AUDIT-EVENT            PIC X(5).
+               88  AUDIT-EVENT-START  VALUE "START".
+               88  AUDIT-EVENT-END    VALUE "END".
+           05  AUDIT-RECORD-COUNT     PIC 9(7).
