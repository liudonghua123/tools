@@ -0,0 +1,10 @@
+      *> Standard 4.0-scale grade-point values for the letter grades
+      *> produced by CTLFLOW's EVALUATE GRADE logic, so the GPA
+      *> lookup paragraph stays driven off the same letter-grade
+      *> structure instead of hand-coding point values inline.
+       01  GPA-VALUES.
+           05  GPA-A                  PIC 9V9 VALUE 4.0.
+           05  GPA-B                  PIC 9V9 VALUE 3.0.
+           05  GPA-C                  PIC 9V9 VALUE 2.0.
+           05  GPA-D                  PIC 9V9 VALUE 1.0.
+           05  GPA-F                  PIC 9V9 VALUE 0.0.
