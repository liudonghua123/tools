@@ -0,0 +1,6 @@
+      *> STRNPARM control-card layout for STRINGS. Unchanged from the
+      *> original req020 offsets.
+       01  PARM-REC.
+           05  PARM-SEARCH-STRING     PIC X(10).
+           05  PARM-RUN-ID            PIC X(8).
+           05  PARM-OPERATOR-ID       PIC X(8).
