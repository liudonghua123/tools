@@ -0,0 +1,76 @@
+//DAILYRUN JOB (ACCTNO),'DAILY BATCH SUITE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* Nightly batch suite driving the five example programs in order:
+//* ARITHMETIC, CTLFLOW, LOOPS, PRIMES, STRINGS.  Each step's
+//* COND= checks the prior step's return code so a downstream step
+//* is skipped once an earlier one comes back >= 8 (fatal failure);
+//* RC=0 is clean, RC=4 is completed-with-exceptions and does not
+//* stop the chain, matching the RETURN-CODE convention the programs
+//* themselves use when CALLed from BATCH-CTL.
+//*
+//* Each step's own output (exceptions/report/extract) is cataloged
+//* as a new generation of a GDG base rather than an absolute DSN, so
+//* a second run on a later day allocates BATCH.DAILY.xxxxxxxx(+1)
+//* instead of re-creating an absolute dataset name that already
+//* exists from the prior run (DISP=(NEW,...) against an absolute DSN
+//* would abend on day 2). AUDITLOG is the one dataset every step
+//* genuinely appends to across runs, so it stays an absolute DSN
+//* with DISP=(MOD,CATLG,CATLG). The GDG bases themselves (ARITEXCP,
+//* STUDEXCP, STRNEXCP, LOOPRPT, PRIMEOUT, FACTOUT, MAILLIST,
+//* NAMESPLT) must be defined once, ahead of the first run, e.g.:
+//*   DEFINE GDG (NAME(BATCH.DAILY.ARITEXCP) LIMIT(30) SCRATCH)
+//*
+//STEP010  EXEC PGM=ARITHMETIC
+//TRANFILE DD DSN=BATCH.DAILY.TRANFILE,DISP=SHR
+//ARITPARM DD DSN=BATCH.DAILY.ARITPARM,DISP=SHR
+//ARITEXCP DD DSN=BATCH.DAILY.ARITEXCP(+1),DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDITLOG DD DSN=BATCH.DAILY.AUDITLOG,
+//            DISP=(MOD,CATLG,CATLG),SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=CTLFLOW,COND=(8,LE,STEP010)
+//STUDENTF DD DSN=BATCH.DAILY.STUDENTF,DISP=SHR
+//CTLFPARM DD DSN=BATCH.DAILY.CTLFPARM,DISP=SHR
+//STUDEXCP DD DSN=BATCH.DAILY.STUDEXCP(+1),DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDITLOG DD DSN=BATCH.DAILY.AUDITLOG,
+//            DISP=(MOD,CATLG,CATLG),SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=LOOPS,COND=((8,LE,STEP010),(8,LE,STEP020))
+//LOOPPARM DD DSN=BATCH.DAILY.LOOPPARM,DISP=SHR
+//LOOPCKPT DD DSN=BATCH.DAILY.LOOPCKPT,
+//            DISP=(MOD,CATLG,CATLG),SPACE=(TRK,(1,1)),UNIT=SYSDA
+//LOOPRPT  DD DSN=BATCH.DAILY.LOOPRPT(+1),DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(10,5)),UNIT=SYSDA
+//AUDITLOG DD DSN=BATCH.DAILY.AUDITLOG,
+//            DISP=(MOD,CATLG,CATLG),SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=PRIMES,COND=((8,LE,STEP010),(8,LE,STEP020),
+//             (8,LE,STEP030))
+//PRIMPARM DD DSN=BATCH.DAILY.PRIMPARM,DISP=SHR
+//PRIMEOUT DD DSN=BATCH.DAILY.PRIMEOUT(+1),DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(10,5)),UNIT=SYSDA
+//FACTOUT  DD DSN=BATCH.DAILY.FACTOUT(+1),DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(10,5)),UNIT=SYSDA
+//AUDITLOG DD DSN=BATCH.DAILY.AUDITLOG,
+//            DISP=(MOD,CATLG,CATLG),SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=STRINGS,COND=((8,LE,STEP010),(8,LE,STEP020),
+//             (8,LE,STEP030),(8,LE,STEP040))
+//CUSTFILE DD DSN=BATCH.DAILY.CUSTFILE,DISP=SHR
+//STRNPARM DD DSN=BATCH.DAILY.STRNPARM,DISP=SHR
+//NAMEIMP  DD DSN=BATCH.DAILY.NAMEIMP,DISP=SHR
+//MAILLIST DD DSN=BATCH.DAILY.MAILLIST(+1),DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(10,5)),UNIT=SYSDA
+//NAMESPLT DD DSN=BATCH.DAILY.NAMESPLT(+1),DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(10,5)),UNIT=SYSDA
+//STRNEXCP DD DSN=BATCH.DAILY.STRNEXCP(+1),DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDITLOG DD DSN=BATCH.DAILY.AUDITLOG,
+//            DISP=(MOD,CATLG,CATLG),SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
