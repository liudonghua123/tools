@@ -1,32 +1,198 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PRIMES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRIME-FILE ASSIGN TO "PRIMEOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARM-FILE ASSIGN TO "PRIMPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT FACTOR-FILE ASSIGN TO "FACTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PRIME-FILE.
+       01  PRIME-REC          PIC 9(6).
+
+       FD  PARM-FILE.
+       COPY PARMPRM.
+
+       FD  FACTOR-FILE.
+       01  FACTOR-REC.
+           05  FACTOR-NUM     PIC 9(6).
+           05  FACTOR-TEXT    PIC X(100).
+
        WORKING-STORAGE SECTION.
-       01  MAX-NUM        PIC 9(3) VALUE 20.
-       01  NUM            PIC 9(3).
-       01  DIVISOR        PIC 9(3).
-       01  REMAINDER-VAL  PIC 9(3).
-       01  IS-PRIME       PIC X.
-           88 PRIME       VALUE 'Y'.
-           88 NOT-PRIME   VALUE 'N'.
+       COPY JOBHDR.
+       COPY AUDITREC.
+
+       01  WS-PRIME-COUNT     PIC 9(7) VALUE 0.
+       01  WS-PARM-STATUS PIC XX VALUE "00".
+       01  MAX-NUM        PIC 9(6) VALUE 20.
+       01  NUM            PIC 9(6).
+       01  DIVISOR        PIC 9(6).
+       01  WS-DIV-SQUARED PIC 9(6).
+
+       01  WS-SIEVE-TABLE.
+           05  WS-SIEVE-FLAG  PIC X OCCURS 1000000 TIMES.
+       01  WS-SPF-TABLE.
+           05  WS-SPF-VALUE   PIC 9(6) OCCURS 1000000 TIMES.
+       01  WS-SIEVE-IDX       PIC 9(7).
+       01  WS-MULT-IDX        PIC 9(7).
+
+       01  WS-FACTOR-NUM      PIC 9(6).
+       01  WS-FACTOR-DIVISOR  PIC 9(6).
+       01  WS-FACTOR-COUNT    PIC 9(3).
+       01  WS-FACTOR-DISP     PIC Z(5)9.
+       01  WS-FACTOR-LIST     PIC X(100).
+       01  WS-FACTOR-PTR      PIC 9(3).
+       01  WS-FACTOR-OVERFLOW-SW PIC X VALUE 'N'.
+           88  FACTOR-LIST-OVERFLOW VALUE 'Y'.
 
        PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE 0 TO RETURN-CODE.
+           PERFORM 0050-READ-PARM.
+           PERFORM 0010-INIT-JOB-HEADER.
+           PERFORM 0020-LOG-AUDIT-START.
+
            DISPLAY "Prime Numbers up to " MAX-NUM ":".
-           
+
+           OPEN OUTPUT PRIME-FILE.
+           OPEN OUTPUT FACTOR-FILE.
+
+           PERFORM 1000-BUILD-SIEVE.
+
            PERFORM VARYING NUM FROM 2 BY 1 UNTIL NUM > MAX-NUM
-               SET PRIME TO TRUE
-               PERFORM VARYING DIVISOR FROM 2 BY 1 
-                 UNTIL DIVISOR > NUM / 2 OR NOT-PRIME
-                   DIVIDE NUM BY DIVISOR GIVING REMAINDER-VAL 
-                          REMAINDER REMAINDER-VAL
-                   IF REMAINDER-VAL = 0
-                       SET NOT-PRIME TO TRUE
-                   END-IF
-               END-PERFORM
-               
-               IF PRIME
+               IF WS-SIEVE-FLAG (NUM) = 'Y'
                    DISPLAY NUM " is prime"
+                   MOVE NUM TO PRIME-REC
+                   WRITE PRIME-REC
+                   ADD 1 TO WS-PRIME-COUNT
+               ELSE
+                   PERFORM 1200-FACTORIZE-NUMBER
+               END-IF
+           END-PERFORM.
+
+           CLOSE PRIME-FILE.
+           CLOSE FACTOR-FILE.
+           PERFORM 2000-LOG-AUDIT-END.
+           GOBACK.
+
+       0010-INIT-JOB-HEADER.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO JOBHDR-RUN-DATE.
+           IF PARM-RUN-ID NOT = SPACES
+               MOVE PARM-RUN-ID TO JOBHDR-RUN-ID
+           ELSE
+               MOVE "DAILYRUN" TO JOBHDR-RUN-ID
+           END-IF.
+           IF PARM-OPERATOR-ID NOT = SPACES
+               MOVE PARM-OPERATOR-ID TO JOBHDR-OPERATOR-ID
+           ELSE
+               MOVE "SYSOPR  " TO JOBHDR-OPERATOR-ID
+           END-IF.
+           DISPLAY "Run Date: " JOBHDR-RUN-DATE
+                   " Run ID: " JOBHDR-RUN-ID
+                   " Operator: " JOBHDR-OPERATOR-ID.
+
+       0020-LOG-AUDIT-START.
+           MOVE "PRIMES      " TO AUDIT-PROGRAM-NAME.
+           SET AUDIT-EVENT-START TO TRUE.
+           MOVE 0 TO AUDIT-RECORD-COUNT.
+           CALL "AUDITLOG" USING AUDIT-PARMS.
+
+       2000-LOG-AUDIT-END.
+           MOVE "PRIMES      " TO AUDIT-PROGRAM-NAME.
+           SET AUDIT-EVENT-END TO TRUE.
+           MOVE WS-PRIME-COUNT TO AUDIT-RECORD-COUNT.
+           CALL "AUDITLOG" USING AUDIT-PARMS.
+
+       1000-BUILD-SIEVE.
+           PERFORM VARYING WS-SIEVE-IDX FROM 2 BY 1
+                   UNTIL WS-SIEVE-IDX > MAX-NUM
+               MOVE 'Y' TO WS-SIEVE-FLAG (WS-SIEVE-IDX)
+               MOVE 0 TO WS-SPF-VALUE (WS-SIEVE-IDX)
+           END-PERFORM.
+
+           PERFORM VARYING DIVISOR FROM 2 BY 1
+                   UNTIL DIVISOR * DIVISOR > MAX-NUM
+               IF WS-SIEVE-FLAG (DIVISOR) = 'Y'
+                   COMPUTE WS-DIV-SQUARED = DIVISOR * DIVISOR
+                   PERFORM VARYING WS-MULT-IDX FROM WS-DIV-SQUARED
+                           BY DIVISOR UNTIL WS-MULT-IDX > MAX-NUM
+                       MOVE 'N' TO WS-SIEVE-FLAG (WS-MULT-IDX)
+                       IF WS-SPF-VALUE (WS-MULT-IDX) = 0
+                           MOVE DIVISOR TO WS-SPF-VALUE (WS-MULT-IDX)
+                       END-IF
+                   END-PERFORM
                END-IF
            END-PERFORM.
 
-           STOP RUN.
+      *> Composites get their smallest prime factor from WS-SPF-TABLE,
+      *> filled in by 1000-BUILD-SIEVE, instead of trial division, so
+      *> factorization stays O(log n) per number and doesn't reimpose
+      *> the per-composite O(sqrt n) cost the sieve was meant to avoid.
+      *> A factor whose own SPF entry is still 0 is itself prime (it
+      *> was never visited as a multiple of a smaller divisor).
+       1200-FACTORIZE-NUMBER.
+           MOVE NUM TO WS-FACTOR-NUM.
+           MOVE SPACES TO WS-FACTOR-LIST.
+           MOVE 1 TO WS-FACTOR-PTR.
+           MOVE 0 TO WS-FACTOR-COUNT.
+           MOVE 'N' TO WS-FACTOR-OVERFLOW-SW.
+
+           PERFORM UNTIL WS-FACTOR-NUM = 1
+               IF WS-SPF-VALUE (WS-FACTOR-NUM) = 0
+                   MOVE WS-FACTOR-NUM TO WS-FACTOR-DIVISOR
+               ELSE
+                   MOVE WS-SPF-VALUE (WS-FACTOR-NUM)
+                       TO WS-FACTOR-DIVISOR
+               END-IF
+               PERFORM 1250-APPEND-FACTOR
+               DIVIDE WS-FACTOR-NUM BY WS-FACTOR-DIVISOR
+                   GIVING WS-FACTOR-NUM
+           END-PERFORM.
+
+           IF FACTOR-LIST-OVERFLOW
+               DISPLAY "*** EXCEPTION: FACTOR LIST TRUNCATED FOR "
+                       NUM " ***"
+           END-IF.
+           DISPLAY NUM " = " WS-FACTOR-LIST.
+           MOVE NUM TO FACTOR-NUM.
+           MOVE WS-FACTOR-LIST TO FACTOR-TEXT.
+           WRITE FACTOR-REC.
+
+       1250-APPEND-FACTOR.
+           ADD 1 TO WS-FACTOR-COUNT.
+           MOVE WS-FACTOR-DIVISOR TO WS-FACTOR-DISP.
+           IF WS-FACTOR-COUNT = 1
+               STRING FUNCTION TRIM (WS-FACTOR-DISP) DELIMITED BY SIZE
+                   INTO WS-FACTOR-LIST
+                   WITH POINTER WS-FACTOR-PTR
+                   ON OVERFLOW
+                       MOVE 'Y' TO WS-FACTOR-OVERFLOW-SW
+               END-STRING
+           ELSE
+               STRING " x " DELIMITED BY SIZE
+                      FUNCTION TRIM (WS-FACTOR-DISP) DELIMITED BY SIZE
+                   INTO WS-FACTOR-LIST
+                   WITH POINTER WS-FACTOR-PTR
+                   ON OVERFLOW
+                       MOVE 'Y' TO WS-FACTOR-OVERFLOW-SW
+               END-STRING
+           END-IF.
+
+       0050-READ-PARM.
+           MOVE SPACES TO PARM-REC.
+           OPEN INPUT PARM-FILE.
+           IF WS-PARM-STATUS = "00"
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-MAX-NUM TO MAX-NUM
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
