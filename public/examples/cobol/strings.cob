@@ -1,33 +1,278 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. STRINGS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MAILING-FILE ASSIGN TO "MAILLIST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPT-FILE ASSIGN TO "STRNEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARM-FILE ASSIGN TO "STRNPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT IMPORT-FILE ASSIGN TO "NAMEIMP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IMPORT-STATUS.
+           SELECT SPLIT-FILE ASSIGN TO "NAMESPLT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       01  CUSTOMER-REC.
+           05  CU-FIRST-NAME  PIC X(10).
+           05  CU-LAST-NAME   PIC X(10).
+           05  CU-REMARKS     PIC X(30).
+
+       FD  PARM-FILE.
+       COPY PARMSTR.
+
+       FD  MAILING-FILE.
+       01  MAILING-REC        PIC X(25).
+
+       FD  EXCEPT-FILE.
+       01  EXCEPT-REC         PIC X(60).
+
+       FD  IMPORT-FILE.
+       01  IMPORT-REC.
+           05  IM-FULL-NAME   PIC X(25).
+
+       FD  SPLIT-FILE.
+       01  SPLIT-REC.
+           05  SP-FIRST-NAME  PIC X(10).
+           05  SP-LAST-NAME   PIC X(10).
+
        WORKING-STORAGE SECTION.
+       COPY JOBHDR.
+       COPY AUDITREC.
+
+       01  WS-CUSTOMER-COUNT  PIC 9(5) VALUE 0.
+       01  WS-EOF-SW          PIC X VALUE 'N'.
+           88  END-OF-CUSTOMERS VALUE 'Y'.
        01  FIRST-NAME     PIC X(10) VALUE "JOHN".
        01  LAST-NAME      PIC X(10) VALUE "DOE".
        01  FULL-NAME      PIC X(25) VALUE SPACES.
-       01  SENTENCE       PIC X(50) VALUE "COBOL IS INTERESTING".
+       01  WS-SENTENCE       PIC X(50) VALUE "COBOL IS INTERESTING".
        01  COUNT-I        PIC 9(2) VALUE 0.
 
+       01  WS-PARM-STATUS     PIC XX VALUE "00".
+       01  WS-SEARCH-STRING   PIC X(10) VALUE "I".
+       01  WS-SEARCH-LEN      PIC 9(2).
+       01  WS-SCAN-TEXT       PIC X(50).
+       01  WS-SCAN-COUNT      PIC 9(3) VALUE 0.
+
+       01  WS-NAME-VALID-SW   PIC X VALUE 'Y'.
+           88  NAME-VALID     VALUE 'Y'.
+           88  NAME-INVALID   VALUE 'N'.
+       01  WS-DIGIT-COUNT     PIC 9(2) VALUE 0.
+       01  WS-PUNCT-COUNT     PIC 9(2) VALUE 0.
+       01  WS-FIRST-PROPER    PIC X(10).
+       01  WS-LAST-PROPER     PIC X(10).
+       01  WS-EXCEPTION-COUNT PIC 9(5) VALUE 0.
+
+       01  WS-IMPORT-STATUS   PIC XX VALUE "00".
+       01  WS-IMPORT-EOF-SW   PIC X VALUE 'N'.
+           88  END-OF-IMPORT  VALUE 'Y'.
+       01  WS-IMPORT-COUNT    PIC 9(5) VALUE 0.
+
        PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE 0 TO RETURN-CODE.
+           PERFORM 0050-READ-PARM.
+           PERFORM 0010-INIT-JOB-HEADER.
+           PERFORM 0020-LOG-AUDIT-START.
            DISPLAY "--- String Handling ---".
-           
+
+           OPEN INPUT CUSTOMER-FILE.
+           OPEN OUTPUT MAILING-FILE.
+           OPEN OUTPUT EXCEPT-FILE.
+           PERFORM 0030-WRITE-EXCEPTION-HEADER.
+
+           PERFORM UNTIL END-OF-CUSTOMERS
+               READ CUSTOMER-FILE
+                   AT END
+                       SET END-OF-CUSTOMERS TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-CUSTOMER-COUNT
+                       PERFORM 0900-VALIDATE-NAME
+                       IF NAME-VALID
+                           PERFORM 1000-PROCESS-CUSTOMER
+                       ELSE
+                           PERFORM 0950-EXCEPTION-CUSTOMER
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE CUSTOMER-FILE.
+           CLOSE MAILING-FILE.
+           CLOSE EXCEPT-FILE.
+
+           PERFORM 1500-SPLIT-IMPORTED-NAMES.
+
+           DISPLAY " ".
+           DISPLAY "Original: " WS-SENTENCE.
+
+           MOVE WS-SENTENCE TO WS-SCAN-TEXT.
+           PERFORM 2050-COUNT-OCCURRENCES.
+           MOVE WS-SCAN-COUNT TO COUNT-I.
+           DISPLAY "Count of '" FUNCTION TRIM (WS-SEARCH-STRING)
+                   "': " COUNT-I.
+
+           INSPECT WS-SENTENCE REPLACING ALL "INTERESTING"
+                   BY "POWERFUL   ".
+           DISPLAY "Replaced: " WS-SENTENCE.
+
+           PERFORM 2000-LOG-AUDIT-END.
+           IF WS-EXCEPTION-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       0010-INIT-JOB-HEADER.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO JOBHDR-RUN-DATE.
+           IF PARM-RUN-ID NOT = SPACES
+               MOVE PARM-RUN-ID TO JOBHDR-RUN-ID
+           ELSE
+               MOVE "DAILYRUN" TO JOBHDR-RUN-ID
+           END-IF.
+           IF PARM-OPERATOR-ID NOT = SPACES
+               MOVE PARM-OPERATOR-ID TO JOBHDR-OPERATOR-ID
+           ELSE
+               MOVE "SYSOPR  " TO JOBHDR-OPERATOR-ID
+           END-IF.
+           DISPLAY "Run Date: " JOBHDR-RUN-DATE
+                   " Run ID: " JOBHDR-RUN-ID
+                   " Operator: " JOBHDR-OPERATOR-ID.
+
+       0020-LOG-AUDIT-START.
+           MOVE "STRINGS     " TO AUDIT-PROGRAM-NAME.
+           SET AUDIT-EVENT-START TO TRUE.
+           MOVE 0 TO AUDIT-RECORD-COUNT.
+           CALL "AUDITLOG" USING AUDIT-PARMS.
+
+       0030-WRITE-EXCEPTION-HEADER.
+           MOVE SPACES TO EXCEPT-REC.
+           STRING "RUN " JOBHDR-RUN-DATE " ID " JOBHDR-RUN-ID
+                  " OP " JOBHDR-OPERATOR-ID
+                  DELIMITED BY SIZE INTO EXCEPT-REC.
+           WRITE EXCEPT-REC.
+
+       2000-LOG-AUDIT-END.
+           MOVE "STRINGS     " TO AUDIT-PROGRAM-NAME.
+           SET AUDIT-EVENT-END TO TRUE.
+           MOVE WS-CUSTOMER-COUNT TO AUDIT-RECORD-COUNT.
+           CALL "AUDITLOG" USING AUDIT-PARMS.
+
+       0050-READ-PARM.
+           MOVE SPACES TO PARM-REC.
+           OPEN INPUT PARM-FILE.
+           IF WS-PARM-STATUS = "00"
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-SEARCH-STRING TO WS-SEARCH-STRING
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+       2050-COUNT-OCCURRENCES.
+           MOVE FUNCTION LENGTH (FUNCTION TRIM (WS-SEARCH-STRING))
+               TO WS-SEARCH-LEN.
+           MOVE 0 TO WS-SCAN-COUNT.
+           IF WS-SEARCH-LEN > 0
+               INSPECT WS-SCAN-TEXT TALLYING WS-SCAN-COUNT
+                   FOR ALL WS-SEARCH-STRING (1:WS-SEARCH-LEN)
+           END-IF.
+
+       1500-SPLIT-IMPORTED-NAMES.
+           OPEN INPUT IMPORT-FILE.
+           IF WS-IMPORT-STATUS = "00"
+               OPEN OUTPUT SPLIT-FILE
+               PERFORM UNTIL END-OF-IMPORT
+                   READ IMPORT-FILE
+                       AT END
+                           SET END-OF-IMPORT TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-IMPORT-COUNT
+                           PERFORM 1550-UNSTRING-FULL-NAME
+                   END-READ
+               END-PERFORM
+               CLOSE IMPORT-FILE
+               CLOSE SPLIT-FILE
+           END-IF.
+
+       1550-UNSTRING-FULL-NAME.
+           MOVE SPACES TO SPLIT-REC.
+           UNSTRING IM-FULL-NAME DELIMITED BY SPACE
+               INTO SP-FIRST-NAME SP-LAST-NAME.
+           WRITE SPLIT-REC.
+           DISPLAY "Split Import: " IM-FULL-NAME
+                   " -> FIRST=" SP-FIRST-NAME " LAST=" SP-LAST-NAME.
+
+       0900-VALIDATE-NAME.
+           SET NAME-VALID TO TRUE.
+           MOVE 0 TO WS-DIGIT-COUNT.
+           MOVE 0 TO WS-PUNCT-COUNT.
+
+           INSPECT CU-FIRST-NAME TALLYING WS-DIGIT-COUNT
+               FOR ALL "0" "1" "2" "3" "4" "5" "6" "7" "8" "9".
+           INSPECT CU-LAST-NAME TALLYING WS-DIGIT-COUNT
+               FOR ALL "0" "1" "2" "3" "4" "5" "6" "7" "8" "9".
+
+           INSPECT CU-FIRST-NAME TALLYING WS-PUNCT-COUNT
+               FOR ALL "!" "@" "#" "$" "%" "^" "&" "*" "(" ")"
+                       "+" "=" "<" ">" "?" "/" "\" "~" "{" "}".
+           INSPECT CU-LAST-NAME TALLYING WS-PUNCT-COUNT
+               FOR ALL "!" "@" "#" "$" "%" "^" "&" "*" "(" ")"
+                       "+" "=" "<" ">" "?" "/" "\" "~" "{" "}".
+
+           IF WS-DIGIT-COUNT > 0 OR WS-PUNCT-COUNT > 0
+               SET NAME-INVALID TO TRUE
+           END-IF.
+
+       0950-EXCEPTION-CUSTOMER.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+           DISPLAY "*** EXCEPTION: BAD NAME DATA - FIRST="
+                   CU-FIRST-NAME " LAST=" CU-LAST-NAME " ***".
+           MOVE SPACES TO EXCEPT-REC.
+           STRING "BAD NAME DATA  FIRST=" CU-FIRST-NAME
+                  " LAST=" CU-LAST-NAME
+                  DELIMITED BY SIZE INTO EXCEPT-REC.
+           WRITE EXCEPT-REC.
+
+       1000-PROCESS-CUSTOMER.
+           MOVE CU-FIRST-NAME TO FIRST-NAME.
+           MOVE CU-LAST-NAME TO LAST-NAME.
+
            DISPLAY "First Name: " FIRST-NAME.
            DISPLAY "Last Name:  " LAST-NAME.
 
-           STRING FIRST-NAME DELIMITED BY SPACE
+           PERFORM 1050-PROPER-CASE-NAMES.
+
+           STRING WS-FIRST-PROPER DELIMITED BY SPACE
                   " " DELIMITED BY SIZE
-                  LAST-NAME DELIMITED BY SPACE
+                  WS-LAST-PROPER DELIMITED BY SPACE
                   INTO FULL-NAME.
-           
+
            DISPLAY "Full Name:  " FULL-NAME.
 
-           DISPLAY " ".
-           DISPLAY "Original: " SENTENCE.
-           
-           INSPECT SENTENCE TALLYING COUNT-I FOR ALL "I".
-           DISPLAY "Count of 'I': " COUNT-I.
-           
-           INSPECT SENTENCE REPLACING ALL "INTERESTING" BY "POWERFUL   ".
-           DISPLAY "Replaced: " SENTENCE.
-
-           STOP RUN.
+           MOVE FULL-NAME TO MAILING-REC.
+           WRITE MAILING-REC.
+
+           MOVE CU-REMARKS TO WS-SCAN-TEXT.
+           PERFORM 2050-COUNT-OCCURRENCES.
+           DISPLAY "Remarks:    " CU-REMARKS.
+           DISPLAY "Occurrences of '" FUNCTION TRIM (WS-SEARCH-STRING)
+                   "' in remarks: " WS-SCAN-COUNT.
+
+       1050-PROPER-CASE-NAMES.
+           MOVE FUNCTION LOWER-CASE(FIRST-NAME) TO WS-FIRST-PROPER.
+           MOVE FUNCTION UPPER-CASE(WS-FIRST-PROPER(1:1))
+               TO WS-FIRST-PROPER(1:1).
+
+           MOVE FUNCTION LOWER-CASE(LAST-NAME) TO WS-LAST-PROPER.
+           MOVE FUNCTION UPPER-CASE(WS-LAST-PROPER(1:1))
+               TO WS-LAST-PROPER(1:1).
