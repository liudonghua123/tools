@@ -1,25 +1,196 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LOOPS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "LOOPCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT PARM-FILE ASSIGN TO "LOOPPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "LOOPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05  CKPT-ICOUNT    PIC 9(2).
+           05  CKPT-TOTAL     PIC 9(5).
+
+       FD  PARM-FILE.
+       COPY PARMLUP.
+
+       FD  REPORT-FILE.
+       01  REPORT-REC         PIC X(80).
+
        WORKING-STORAGE SECTION.
+       COPY JOBHDR.
+       COPY AUDITREC.
+
        01  ICOUNT         PIC 9(2).
-       01  TOTAL          PIC 9(3) VALUE 0.
+       01  TOTAL          PIC 9(5) VALUE 0.
+       01  WS-CKPT-INTERVAL   PIC 9(2) VALUE 2.
+       01  WS-CKPT-EXISTS-SW  PIC X VALUE 'N'.
+           88  CKPT-EXISTS    VALUE 'Y'.
+       01  WS-CKPT-STATUS     PIC XX VALUE "00".
+       01  WS-PARM-STATUS     PIC XX VALUE "00".
+       01  WS-MAX-ICOUNT      PIC 9(2) VALUE 5.
+       01  WS-TIMES-COUNT     PIC 9(2) VALUE 3.
+
+       01  WS-PAGE-NUM        PIC 9(3) VALUE 0.
+       01  WS-PAGE-FMT        PIC Z(2)9.
+       01  WS-LINE-COUNT      PIC 9(3) VALUE 0.
+       01  WS-LINES-PER-PAGE  PIC 9(3) VALUE 10.
+       01  WS-ICOUNT-FMT      PIC Z9.
+       01  WS-RPT-TOTAL-FMT   PIC Z(4)9.
 
        PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE 0 TO RETURN-CODE.
+           PERFORM 0050-READ-PARMS.
+           PERFORM 0010-INIT-JOB-HEADER.
+           PERFORM 0020-LOG-AUDIT-START.
            DISPLAY "--- Loops (PERFORM VARYING) ---".
-           
-           PERFORM VARYING ICOUNT FROM 1 BY 1 UNTIL ICOUNT > 5
+
+           PERFORM 0100-LOAD-CHECKPOINT.
+
+           OPEN OUTPUT REPORT-FILE.
+           PERFORM 3000-WRITE-REPORT-HEADER.
+
+           PERFORM VARYING ICOUNT FROM ICOUNT BY 1
+                   UNTIL ICOUNT > WS-MAX-ICOUNT
                DISPLAY "Iteration: " ICOUNT
                ADD ICOUNT TO TOTAL
+               PERFORM 3100-WRITE-DETAIL-LINE
+               IF FUNCTION MOD (ICOUNT, WS-CKPT-INTERVAL) = 0
+                   PERFORM 0200-WRITE-CHECKPOINT
+               END-IF
            END-PERFORM.
 
+           PERFORM 0300-CLEAR-CHECKPOINT.
+           PERFORM 3200-WRITE-REPORT-FOOTER.
+           CLOSE REPORT-FILE.
+
            DISPLAY "Total Sum: " TOTAL.
-           
+
            DISPLAY " ".
            DISPLAY "--- Simple Loop (PERFORM TIMES) ---".
-           
-           PERFORM 3 TIMES
+
+           PERFORM WS-TIMES-COUNT TIMES
                DISPLAY "Hello from simple loop!"
            END-PERFORM.
 
-           STOP RUN.
+           PERFORM 2100-LOG-AUDIT-END.
+           GOBACK.
+
+       0010-INIT-JOB-HEADER.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO JOBHDR-RUN-DATE.
+           IF PARM-RUN-ID NOT = SPACES
+               MOVE PARM-RUN-ID TO JOBHDR-RUN-ID
+           ELSE
+               MOVE "DAILYRUN" TO JOBHDR-RUN-ID
+           END-IF.
+           IF PARM-OPERATOR-ID NOT = SPACES
+               MOVE PARM-OPERATOR-ID TO JOBHDR-OPERATOR-ID
+           ELSE
+               MOVE "SYSOPR  " TO JOBHDR-OPERATOR-ID
+           END-IF.
+           DISPLAY "Run Date: " JOBHDR-RUN-DATE
+                   " Run ID: " JOBHDR-RUN-ID
+                   " Operator: " JOBHDR-OPERATOR-ID.
+
+       0020-LOG-AUDIT-START.
+           MOVE "LOOPS       " TO AUDIT-PROGRAM-NAME.
+           SET AUDIT-EVENT-START TO TRUE.
+           MOVE 0 TO AUDIT-RECORD-COUNT.
+           CALL "AUDITLOG" USING AUDIT-PARMS.
+
+       0050-READ-PARMS.
+           MOVE SPACES TO PARM-REC.
+           OPEN INPUT PARM-FILE.
+           IF WS-PARM-STATUS = "00"
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-MAX-ICOUNT TO WS-MAX-ICOUNT
+                       MOVE PARM-TIMES-COUNT TO WS-TIMES-COUNT
+                       DISPLAY "Parameters loaded - MAX-ICOUNT="
+                               WS-MAX-ICOUNT " TIMES-COUNT="
+                               WS-TIMES-COUNT
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+       0100-LOAD-CHECKPOINT.
+           MOVE 1 TO ICOUNT.
+           MOVE 0 TO TOTAL.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET CKPT-EXISTS TO TRUE
+                       COMPUTE ICOUNT = CKPT-ICOUNT + 1
+                       MOVE CKPT-TOTAL TO TOTAL
+                       DISPLAY "Resuming from checkpoint at ICOUNT="
+                               ICOUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       0200-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE ICOUNT TO CKPT-ICOUNT.
+           MOVE TOTAL TO CKPT-TOTAL.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+
+       0300-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       2100-LOG-AUDIT-END.
+           MOVE "LOOPS       " TO AUDIT-PROGRAM-NAME.
+           SET AUDIT-EVENT-END TO TRUE.
+           MOVE WS-MAX-ICOUNT TO AUDIT-RECORD-COUNT.
+           CALL "AUDITLOG" USING AUDIT-PARMS.
+
+       3000-WRITE-REPORT-HEADER.
+           ADD 1 TO WS-PAGE-NUM.
+           MOVE WS-PAGE-NUM TO WS-PAGE-FMT.
+           MOVE SPACES TO REPORT-REC.
+           STRING "LOOPS ITERATION REPORT" " "
+                  "RUN DATE: " JOBHDR-RUN-DATE " "
+                  "ID: " JOBHDR-RUN-ID " "
+                  "OP: " JOBHDR-OPERATOR-ID " "
+                  "PAGE: " WS-PAGE-FMT
+                  DELIMITED BY SIZE INTO REPORT-REC.
+           WRITE REPORT-REC.
+           MOVE SPACES TO REPORT-REC.
+           STRING "ITERATION    RUNNING TOTAL"
+                  DELIMITED BY SIZE INTO REPORT-REC.
+           WRITE REPORT-REC.
+           MOVE 0 TO WS-LINE-COUNT.
+
+       3100-WRITE-DETAIL-LINE.
+           MOVE ICOUNT TO WS-ICOUNT-FMT.
+           MOVE TOTAL TO WS-RPT-TOTAL-FMT.
+           MOVE SPACES TO REPORT-REC.
+           STRING WS-ICOUNT-FMT "           " WS-RPT-TOTAL-FMT
+                  DELIMITED BY SIZE INTO REPORT-REC.
+           WRITE REPORT-REC.
+           ADD 1 TO WS-LINE-COUNT.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 3000-WRITE-REPORT-HEADER
+           END-IF.
+
+       3200-WRITE-REPORT-FOOTER.
+           MOVE TOTAL TO WS-RPT-TOTAL-FMT.
+           MOVE SPACES TO REPORT-REC.
+           STRING "TOTAL SUM: " WS-RPT-TOTAL-FMT
+                  DELIMITED BY SIZE INTO REPORT-REC.
+           WRITE REPORT-REC.
