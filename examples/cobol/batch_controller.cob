@@ -0,0 +1,75 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-CTL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY JOBHDR.
+
+       01  WS-STEP-NAME       PIC X(12).
+       01  WS-ABORT-SW        PIC X VALUE 'N'.
+           88  BATCH-ABORTED  VALUE 'Y'.
+       01  WS-WORST-RC        PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO JOBHDR-RUN-DATE.
+           MOVE "DAILYRUN" TO JOBHDR-RUN-ID.
+           MOVE "SYSOPR  " TO JOBHDR-OPERATOR-ID.
+           DISPLAY "--- Batch Controller ---".
+           DISPLAY "Run Date: " JOBHDR-RUN-DATE
+                   " Run ID: " JOBHDR-RUN-ID
+                   " Operator: " JOBHDR-OPERATOR-ID.
+
+           MOVE "ARITHMETIC" TO WS-STEP-NAME.
+           CALL "ARITHMETIC".
+           PERFORM 1000-CHECK-STEP.
+
+           IF NOT BATCH-ABORTED
+               MOVE "CTLFLOW" TO WS-STEP-NAME
+               CALL "CTLFLOW"
+               PERFORM 1000-CHECK-STEP
+           END-IF.
+
+           IF NOT BATCH-ABORTED
+               MOVE "LOOPS" TO WS-STEP-NAME
+               CALL "LOOPS"
+               PERFORM 1000-CHECK-STEP
+           END-IF.
+
+           IF NOT BATCH-ABORTED
+               MOVE "PRIMES" TO WS-STEP-NAME
+               CALL "PRIMES"
+               PERFORM 1000-CHECK-STEP
+           END-IF.
+
+           IF NOT BATCH-ABORTED
+               MOVE "STRINGS" TO WS-STEP-NAME
+               CALL "STRINGS"
+               PERFORM 1000-CHECK-STEP
+           END-IF.
+
+           IF BATCH-ABORTED
+               DISPLAY "--- Batch Controller: ABORTED ---"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               DISPLAY "--- Batch Controller: ALL STEPS COMPLETE ---"
+               MOVE WS-WORST-RC TO RETURN-CODE
+           END-IF.
+
+           STOP RUN.
+
+       1000-CHECK-STEP.
+           IF RETURN-CODE > WS-WORST-RC
+               MOVE RETURN-CODE TO WS-WORST-RC
+           END-IF.
+           IF RETURN-CODE = 0
+               DISPLAY WS-STEP-NAME " step completed - RC=" RETURN-CODE
+           ELSE
+               IF RETURN-CODE < 8
+                   DISPLAY WS-STEP-NAME
+                           " step completed with exceptions - RC="
+                           RETURN-CODE
+               ELSE
+                   DISPLAY WS-STEP-NAME " step FAILED - RC=" RETURN-CODE
+                   SET BATCH-ABORTED TO TRUE
+               END-IF
+           END-IF.
