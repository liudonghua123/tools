@@ -1,33 +1,219 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ARITHMETIC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPT-FILE ASSIGN TO "ARITEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARM-FILE ASSIGN TO "ARITPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-REC.
+           05  TR-NUM1        PIC 9(4).
+           05  TR-NUM2        PIC 9(4).
+
+       FD  EXCEPT-FILE.
+       01  EXCEPT-REC         PIC X(60).
+
+       FD  PARM-FILE.
+       COPY PARMARI.
+
        WORKING-STORAGE SECTION.
-       01  NUM1           PIC 9(4) VALUE 100.
-       01  NUM2           PIC 9(4) VALUE 50.
-       01  RESULT         PIC 9(5).
-       01  RESULT-FMT     PIC Z(4)9.
+       COPY JOBHDR.
+       COPY AUDITREC.
+
+       01  WS-EOF-SW          PIC X VALUE 'N'.
+           88  END-OF-TRANS   VALUE 'Y'.
+       01  NUM1           PIC S9(4) VALUE 100.
+       01  NUM2           PIC S9(4) VALUE 50.
+       01  NUM1-FMT       PIC -(4)9.
+       01  NUM2-FMT       PIC -(4)9.
+       01  RESULT         PIC S9(5).
+       01  RESULT-FMT     PIC -(5)9.
+
+       01  WS-PARM-STATUS     PIC XX VALUE "00".
+       01  WS-ARITH-MULTIPLIER PIC 9(2) VALUE 2.
+
+       01  WS-TRANS-COUNT     PIC 9(5) VALUE 0.
+       01  WS-TOTALS.
+           05  WS-TOTAL-ADD   PIC S9(9) VALUE 0.
+           05  WS-TOTAL-SUB   PIC S9(9) VALUE 0.
+           05  WS-TOTAL-MUL   PIC S9(9) VALUE 0.
+           05  WS-TOTAL-DIV   PIC S9(9) VALUE 0.
+           05  WS-TOTAL-COMP  PIC S9(9) VALUE 0.
+       01  WS-TOTAL-FMT       PIC -(9)9.
+       01  WS-EXCEPTION-COUNT PIC 9(5) VALUE 0.
 
        PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE 0 TO RETURN-CODE.
+           PERFORM 0050-READ-PARM.
+           PERFORM 0010-INIT-JOB-HEADER.
+           PERFORM 0020-LOG-AUDIT-START.
            DISPLAY "--- Arithmetic Operations ---".
-           
+
+           OPEN INPUT TRANS-FILE.
+           OPEN OUTPUT EXCEPT-FILE.
+           PERFORM 0030-WRITE-EXCEPTION-HEADER.
+
+           PERFORM UNTIL END-OF-TRANS
+               READ TRANS-FILE
+                   AT END
+                       SET END-OF-TRANS TO TRUE
+                   NOT AT END
+                       PERFORM 1000-PROCESS-TRANS
+               END-READ
+           END-PERFORM.
+
+           CLOSE TRANS-FILE.
+           CLOSE EXCEPT-FILE.
+           PERFORM 2000-PRINT-SUMMARY.
+           PERFORM 2100-LOG-AUDIT-END.
+           IF WS-EXCEPTION-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       0010-INIT-JOB-HEADER.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO JOBHDR-RUN-DATE.
+           IF PARM-RUN-ID NOT = SPACES
+               MOVE PARM-RUN-ID TO JOBHDR-RUN-ID
+           ELSE
+               MOVE "DAILYRUN" TO JOBHDR-RUN-ID
+           END-IF.
+           IF PARM-OPERATOR-ID NOT = SPACES
+               MOVE PARM-OPERATOR-ID TO JOBHDR-OPERATOR-ID
+           ELSE
+               MOVE "SYSOPR  " TO JOBHDR-OPERATOR-ID
+           END-IF.
+           DISPLAY "Run Date: " JOBHDR-RUN-DATE
+                   " Run ID: " JOBHDR-RUN-ID
+                   " Operator: " JOBHDR-OPERATOR-ID.
+
+       0020-LOG-AUDIT-START.
+           MOVE "ARITHMETIC  " TO AUDIT-PROGRAM-NAME.
+           SET AUDIT-EVENT-START TO TRUE.
+           MOVE 0 TO AUDIT-RECORD-COUNT.
+           CALL "AUDITLOG" USING AUDIT-PARMS.
+
+       0030-WRITE-EXCEPTION-HEADER.
+           MOVE SPACES TO EXCEPT-REC.
+           STRING "RUN " JOBHDR-RUN-DATE " ID " JOBHDR-RUN-ID
+                  " OP " JOBHDR-OPERATOR-ID
+                  DELIMITED BY SIZE INTO EXCEPT-REC.
+           WRITE EXCEPT-REC.
+
+       0050-READ-PARM.
+           MOVE SPACES TO PARM-REC.
+           OPEN INPUT PARM-FILE.
+           IF WS-PARM-STATUS = "00"
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-ARITH-MULTIPLIER TO WS-ARITH-MULTIPLIER
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+       1000-PROCESS-TRANS.
+           ADD 1 TO WS-TRANS-COUNT.
+           MOVE TR-NUM1 TO NUM1.
+           MOVE TR-NUM2 TO NUM2.
+           MOVE NUM1 TO NUM1-FMT.
+           MOVE NUM2 TO NUM2-FMT.
+
            ADD NUM1 TO NUM2 GIVING RESULT.
+           ADD RESULT TO WS-TOTAL-ADD.
            MOVE RESULT TO RESULT-FMT.
-           DISPLAY "ADD: " NUM1 " + " NUM2 " = " RESULT-FMT.
+           DISPLAY "ADD: " NUM1-FMT " + " NUM2-FMT " = " RESULT-FMT.
 
            SUBTRACT NUM2 FROM NUM1 GIVING RESULT.
+           ADD RESULT TO WS-TOTAL-SUB.
            MOVE RESULT TO RESULT-FMT.
-           DISPLAY "SUBTRACT: " NUM1 " - " NUM2 " = " RESULT-FMT.
+           DISPLAY "SUBTRACT: " NUM1-FMT " - " NUM2-FMT " = "
+                   RESULT-FMT.
 
-           MULTIPLY NUM1 BY NUM2 GIVING RESULT.
-           MOVE RESULT TO RESULT-FMT.
-           DISPLAY "MULTIPLY: " NUM1 " * " NUM2 " = " RESULT-FMT.
+           MULTIPLY NUM1 BY NUM2 GIVING RESULT
+               ON SIZE ERROR
+                   PERFORM 1150-MULTIPLY-EXCEPTION
+               NOT ON SIZE ERROR
+                   ADD RESULT TO WS-TOTAL-MUL
+                   MOVE RESULT TO RESULT-FMT
+                   DISPLAY "MULTIPLY: " NUM1-FMT " * " NUM2-FMT " = "
+                           RESULT-FMT
+           END-MULTIPLY.
 
-           DIVIDE NUM1 BY NUM2 GIVING RESULT.
-           MOVE RESULT TO RESULT-FMT.
-           DISPLAY "DIVIDE: " NUM1 " / " NUM2 " = " RESULT-FMT.
-           
-           COMPUTE RESULT = (NUM1 + NUM2) * 2.
-           MOVE RESULT TO RESULT-FMT.
-           DISPLAY "COMPUTE: (" NUM1 " + " NUM2 ") * 2 = " RESULT-FMT.
-           
-           STOP RUN.
+           DIVIDE NUM1 BY NUM2 GIVING RESULT
+               ON SIZE ERROR
+                   PERFORM 1100-DIVIDE-EXCEPTION
+               NOT ON SIZE ERROR
+                   ADD RESULT TO WS-TOTAL-DIV
+                   MOVE RESULT TO RESULT-FMT
+                   DISPLAY "DIVIDE: " NUM1-FMT " / " NUM2-FMT " = "
+                           RESULT-FMT
+           END-DIVIDE.
+
+           COMPUTE RESULT = (NUM1 + NUM2) * WS-ARITH-MULTIPLIER
+               ON SIZE ERROR
+                   PERFORM 1160-COMPUTE-EXCEPTION
+               NOT ON SIZE ERROR
+                   ADD RESULT TO WS-TOTAL-COMP
+                   MOVE RESULT TO RESULT-FMT
+                   DISPLAY "COMPUTE: (" NUM1-FMT " + " NUM2-FMT ") * "
+                           WS-ARITH-MULTIPLIER " = " RESULT-FMT
+           END-COMPUTE.
+
+       1100-DIVIDE-EXCEPTION.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+           DISPLAY "*** EXCEPTION: DIVIDE BY ZERO - NUM1=" NUM1-FMT
+                   " NUM2=" NUM2-FMT " ***".
+           MOVE SPACES TO EXCEPT-REC.
+           STRING "DIVIDE BY ZERO  NUM1=" NUM1 " NUM2=" NUM2
+                  DELIMITED BY SIZE INTO EXCEPT-REC.
+           WRITE EXCEPT-REC.
+
+       1150-MULTIPLY-EXCEPTION.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+           DISPLAY "*** EXCEPTION: MULTIPLY OVERFLOW - NUM1=" NUM1-FMT
+                   " NUM2=" NUM2-FMT " ***".
+           MOVE SPACES TO EXCEPT-REC.
+           STRING "MULTIPLY OVERFLOW  NUM1=" NUM1 " NUM2=" NUM2
+                  DELIMITED BY SIZE INTO EXCEPT-REC.
+           WRITE EXCEPT-REC.
+
+       1160-COMPUTE-EXCEPTION.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+           DISPLAY "*** EXCEPTION: COMPUTE OVERFLOW - NUM1=" NUM1-FMT
+                   " NUM2=" NUM2-FMT " ***".
+           MOVE SPACES TO EXCEPT-REC.
+           STRING "COMPUTE OVERFLOW  NUM1=" NUM1 " NUM2=" NUM2
+                  DELIMITED BY SIZE INTO EXCEPT-REC.
+           WRITE EXCEPT-REC.
+
+       2000-PRINT-SUMMARY.
+           DISPLAY " ".
+           DISPLAY "--- Arithmetic Batch Summary ---".
+           DISPLAY "Transactions Processed: " WS-TRANS-COUNT.
+           MOVE WS-TOTAL-ADD TO WS-TOTAL-FMT.
+           DISPLAY "Total ADD Results:      " WS-TOTAL-FMT.
+           MOVE WS-TOTAL-SUB TO WS-TOTAL-FMT.
+           DISPLAY "Total SUBTRACT Results: " WS-TOTAL-FMT.
+           MOVE WS-TOTAL-MUL TO WS-TOTAL-FMT.
+           DISPLAY "Total MULTIPLY Results: " WS-TOTAL-FMT.
+           MOVE WS-TOTAL-DIV TO WS-TOTAL-FMT.
+           DISPLAY "Total DIVIDE Results:   " WS-TOTAL-FMT.
+           MOVE WS-TOTAL-COMP TO WS-TOTAL-FMT.
+           DISPLAY "Total COMPUTE Results:  " WS-TOTAL-FMT.
+
+       2100-LOG-AUDIT-END.
+           MOVE "ARITHMETIC  " TO AUDIT-PROGRAM-NAME.
+           SET AUDIT-EVENT-END TO TRUE.
+           MOVE WS-TRANS-COUNT TO AUDIT-RECORD-COUNT.
+           CALL "AUDITLOG" USING AUDIT-PARMS.
