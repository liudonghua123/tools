@@ -1,36 +1,255 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. CONTROL-FLOW.
+       PROGRAM-ID. CTLFLOW.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "STUDENTF"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPT-FILE ASSIGN TO "STUDEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARM-FILE ASSIGN TO "CTLFPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-FILE.
+       01  STUDENT-REC.
+           05  ST-STUDENT-ID  PIC X(9).
+           05  ST-SCORE       PIC 9(3).
+
+       FD  EXCEPT-FILE.
+       01  EXCEPT-REC         PIC X(60).
+
+       FD  PARM-FILE.
+       COPY PARMCTL.
+
        WORKING-STORAGE SECTION.
+       COPY JOBHDR.
+       COPY AUDITREC.
+       COPY GRDGPA.
+
+       01  WS-EOF-SW          PIC X VALUE 'N'.
+           88  END-OF-STUDENTS VALUE 'Y'.
        01  NUM            PIC 9(3) VALUE 55.
        01  GRADE          PIC X VALUE 'B'.
+       01  WS-PARM-STATUS     PIC XX VALUE "00".
+       01  WS-PASS-THRESHOLD  PIC 9(3) VALUE 50.
+       01  WS-STUDENT-COUNT   PIC 9(5) VALUE 0.
+       01  WS-STUDENT-GPA     PIC 9V9.
+       01  WS-GPA-FMT         PIC 9.9.
+       01  WS-GPA-TOTAL       PIC 9(7)V9 VALUE 0.
+       01  WS-GPA-AVG         PIC 9(5)V9.
+       01  WS-GPA-AVG-FMT     PIC Z(5)9.9.
+
+       01  WS-COUNTS.
+           05  WS-COUNT-A     PIC 9(5) VALUE 0.
+           05  WS-COUNT-B     PIC 9(5) VALUE 0.
+           05  WS-COUNT-C     PIC 9(5) VALUE 0.
+           05  WS-COUNT-D     PIC 9(5) VALUE 0.
+           05  WS-COUNT-F     PIC 9(5) VALUE 0.
+           05  WS-COUNT-PASS  PIC 9(5) VALUE 0.
+           05  WS-COUNT-FAIL  PIC 9(5) VALUE 0.
+           05  WS-COUNT-EXCP  PIC 9(5) VALUE 0.
+
+       01  WS-VALID-SW        PIC X VALUE 'Y'.
+           88  SCORE-VALID    VALUE 'Y'.
+           88  SCORE-INVALID  VALUE 'N'.
 
        PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE 0 TO RETURN-CODE.
+           PERFORM 0050-READ-PARM.
+           PERFORM 0010-INIT-JOB-HEADER.
+           PERFORM 0020-LOG-AUDIT-START.
            DISPLAY "--- Control Flow ---".
-           DISPLAY "Number is " NUM.
 
-           IF NUM > 50
-               DISPLAY "Result: Number is greater than 50"
+           OPEN INPUT STUDENT-FILE.
+           OPEN OUTPUT EXCEPT-FILE.
+           PERFORM 0030-WRITE-EXCEPTION-HEADER.
+
+           PERFORM UNTIL END-OF-STUDENTS
+               READ STUDENT-FILE
+                   AT END
+                       SET END-OF-STUDENTS TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-STUDENT-COUNT
+                       PERFORM 0900-VALIDATE-SCORE
+                       IF SCORE-VALID
+                           PERFORM 1000-PROCESS-STUDENT
+                       ELSE
+                           PERFORM 0950-EXCEPTION-STUDENT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE STUDENT-FILE.
+           CLOSE EXCEPT-FILE.
+           PERFORM 2000-PRINT-DISTRIBUTION.
+           PERFORM 2100-LOG-AUDIT-END.
+           IF WS-COUNT-EXCP > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       0010-INIT-JOB-HEADER.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO JOBHDR-RUN-DATE.
+           IF PARM-RUN-ID NOT = SPACES
+               MOVE PARM-RUN-ID TO JOBHDR-RUN-ID
            ELSE
-               DISPLAY "Result: Number is less than or equal to 50"
+               MOVE "DAILYRUN" TO JOBHDR-RUN-ID
            END-IF.
+           IF PARM-OPERATOR-ID NOT = SPACES
+               MOVE PARM-OPERATOR-ID TO JOBHDR-OPERATOR-ID
+           ELSE
+               MOVE "SYSOPR  " TO JOBHDR-OPERATOR-ID
+           END-IF.
+           DISPLAY "Run Date: " JOBHDR-RUN-DATE
+                   " Run ID: " JOBHDR-RUN-ID
+                   " Operator: " JOBHDR-OPERATOR-ID.
+
+       0020-LOG-AUDIT-START.
+           MOVE "CTLFLOW" TO AUDIT-PROGRAM-NAME.
+           SET AUDIT-EVENT-START TO TRUE.
+           MOVE 0 TO AUDIT-RECORD-COUNT.
+           CALL "AUDITLOG" USING AUDIT-PARMS.
+
+       0030-WRITE-EXCEPTION-HEADER.
+           MOVE SPACES TO EXCEPT-REC.
+           STRING "RUN " JOBHDR-RUN-DATE " ID " JOBHDR-RUN-ID
+                  " OP " JOBHDR-OPERATOR-ID
+                  DELIMITED BY SIZE INTO EXCEPT-REC.
+           WRITE EXCEPT-REC.
+
+       0050-READ-PARM.
+           MOVE SPACES TO PARM-REC.
+           OPEN INPUT PARM-FILE.
+           IF WS-PARM-STATUS = "00"
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-PASS-THRESHOLD TO WS-PASS-THRESHOLD
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+       0900-VALIDATE-SCORE.
+           SET SCORE-VALID TO TRUE.
+           IF ST-SCORE IS NOT NUMERIC
+               SET SCORE-INVALID TO TRUE
+           ELSE
+               IF ST-SCORE > 100
+                   SET SCORE-INVALID TO TRUE
+               END-IF
+           END-IF.
+
+       0950-EXCEPTION-STUDENT.
+           ADD 1 TO WS-COUNT-EXCP.
+           DISPLAY "*** EXCEPTION: INVALID SCORE FOR STUDENT "
+                   ST-STUDENT-ID " - " ST-SCORE " ***".
+           MOVE SPACES TO EXCEPT-REC.
+           STRING "INVALID SCORE  STUDENT-ID=" ST-STUDENT-ID
+                  " SCORE=" ST-SCORE
+                  DELIMITED BY SIZE INTO EXCEPT-REC.
+           WRITE EXCEPT-REC.
+
+       1000-PROCESS-STUDENT.
+           MOVE ST-SCORE TO NUM.
+           DISPLAY "Student " ST-STUDENT-ID " Number is " NUM.
+
+           IF NUM > WS-PASS-THRESHOLD
+               DISPLAY "Result: Number is greater than "
+                       WS-PASS-THRESHOLD
+           ELSE
+               DISPLAY "Result: Number is less than or equal to "
+                       WS-PASS-THRESHOLD
+           END-IF.
+
+           PERFORM 1100-ASSIGN-GRADE.
 
-           DISPLAY " ".
            DISPLAY "Grade is " GRADE.
-           
+
+           PERFORM 1150-LOOKUP-GPA.
+           MOVE WS-STUDENT-GPA TO WS-GPA-FMT.
+           DISPLAY "GPA is " WS-GPA-FMT.
+           ADD WS-STUDENT-GPA TO WS-GPA-TOTAL.
+
            EVALUATE GRADE
                WHEN 'A'
                    DISPLAY "Result: Excellent!"
+                   ADD 1 TO WS-COUNT-A
+                   ADD 1 TO WS-COUNT-PASS
                WHEN 'B'
                    DISPLAY "Result: Good job"
+                   ADD 1 TO WS-COUNT-B
+                   ADD 1 TO WS-COUNT-PASS
                WHEN 'C'
                    DISPLAY "Result: Fair"
+                   ADD 1 TO WS-COUNT-C
+                   ADD 1 TO WS-COUNT-PASS
                WHEN 'D'
                    DISPLAY "Result: Poor"
+                   ADD 1 TO WS-COUNT-D
+                   ADD 1 TO WS-COUNT-FAIL
                WHEN 'F'
                    DISPLAY "Result: Fail"
+                   ADD 1 TO WS-COUNT-F
+                   ADD 1 TO WS-COUNT-FAIL
                WHEN OTHER
                    DISPLAY "Result: Invalid grade"
            END-EVALUATE.
 
-           STOP RUN.
+       1100-ASSIGN-GRADE.
+           EVALUATE TRUE
+               WHEN NUM >= 90
+                   MOVE 'A' TO GRADE
+               WHEN NUM >= 80
+                   MOVE 'B' TO GRADE
+               WHEN NUM >= 70
+                   MOVE 'C' TO GRADE
+               WHEN NUM >= 60
+                   MOVE 'D' TO GRADE
+               WHEN OTHER
+                   MOVE 'F' TO GRADE
+           END-EVALUATE.
+
+       1150-LOOKUP-GPA.
+           EVALUATE GRADE
+               WHEN 'A'
+                   MOVE GPA-A TO WS-STUDENT-GPA
+               WHEN 'B'
+                   MOVE GPA-B TO WS-STUDENT-GPA
+               WHEN 'C'
+                   MOVE GPA-C TO WS-STUDENT-GPA
+               WHEN 'D'
+                   MOVE GPA-D TO WS-STUDENT-GPA
+               WHEN 'F'
+                   MOVE GPA-F TO WS-STUDENT-GPA
+               WHEN OTHER
+                   MOVE 0 TO WS-STUDENT-GPA
+           END-EVALUATE.
+
+       2000-PRINT-DISTRIBUTION.
+           DISPLAY " ".
+           DISPLAY "--- Grade Distribution Report ---".
+           DISPLAY "A: " WS-COUNT-A.
+           DISPLAY "B: " WS-COUNT-B.
+           DISPLAY "C: " WS-COUNT-C.
+           DISPLAY "D: " WS-COUNT-D.
+           DISPLAY "F: " WS-COUNT-F.
+           DISPLAY "Pass: " WS-COUNT-PASS.
+           DISPLAY "Fail: " WS-COUNT-FAIL.
+           DISPLAY "Exceptions: " WS-COUNT-EXCP.
+           IF WS-COUNT-PASS + WS-COUNT-FAIL > 0
+               COMPUTE WS-GPA-AVG ROUNDED =
+                   WS-GPA-TOTAL / (WS-COUNT-PASS + WS-COUNT-FAIL)
+               MOVE WS-GPA-AVG TO WS-GPA-AVG-FMT
+               DISPLAY "Average GPA: " WS-GPA-AVG-FMT
+           END-IF.
+
+       2100-LOG-AUDIT-END.
+           MOVE "CTLFLOW" TO AUDIT-PROGRAM-NAME.
+           SET AUDIT-EVENT-END TO TRUE.
+           MOVE WS-STUDENT-COUNT TO AUDIT-RECORD-COUNT.
+           CALL "AUDITLOG" USING AUDIT-PARMS.
