@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITLOG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-LOG-REC          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-STATUS        PIC XX.
+       01  WS-TIMESTAMP           PIC X(16).
+
+       LINKAGE SECTION.
+       COPY AUDITREC.
+
+       PROCEDURE DIVISION USING AUDIT-PARMS.
+       0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:16) TO WS-TIMESTAMP.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+           MOVE SPACES TO AUDIT-LOG-REC.
+           IF AUDIT-EVENT-END
+               STRING WS-TIMESTAMP " " AUDIT-PROGRAM-NAME " "
+                      AUDIT-EVENT " RECORDS=" AUDIT-RECORD-COUNT
+                      DELIMITED BY SIZE INTO AUDIT-LOG-REC
+           ELSE
+               STRING WS-TIMESTAMP " " AUDIT-PROGRAM-NAME " "
+                      AUDIT-EVENT
+                      DELIMITED BY SIZE INTO AUDIT-LOG-REC
+           END-IF.
+           WRITE AUDIT-LOG-REC.
+
+           CLOSE AUDIT-FILE.
+           GOBACK.
